@@ -1,78 +1,990 @@
-       IDENTIFICATION DIVISION.
-       FUNCTION-ID. readData.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 i PIC 9(1) VALUE 1.
-           01 inVal PIC 9(4) VALUE ZEROS.
-       LINKAGE SECTION.
-           01 inArr.
-               02 Vals PIC S9(4) VALUES ZEROS OCCURS 5 TIMES.
-           01 outInt PIC X(3) VALUE ZEROS.
-       PROCEDURE DIVISION USING BY REFERENCE inArr RETURNING outInt.
-       startPara.
-           PERFORM inData WITH TEST AFTER UNTIL i > 5.
-           MOVE 1 TO outInt.
-           GOBACK.
-       inData.
-           DISPLAY "Please insert a number".
-           ACCEPT inVal.
-           MOVE inVal TO Vals(i).
-           ADD 1 TO i.
-       END FUNCTION readData.
-       IDENTIFICATION DIVISION.
-       FUNCTION-ID. stdDev.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 i PIC 9(1) VALUE 1.
-           01 meanVal PIC 9(4)V9(2) VALUE ZEROS.
-           01 devVal PIC 9(4)v9(2) VALUE ZEROS.
-       LINKAGE SECTION.
-           01 inArr.
-               02 Vals PIC S9(4) VALUES ZEROS OCCURS 5 TIMES.
-           01 outVal PIC 9(4)v9(2) VALUE ZEROS.
-       PROCEDURE DIVISION USING BY REFERENCE inArr RETURNING outVal.
-       startPara.
-           PERFORM meanCalc WITH TEST AFTER UNTIL i > 5.
-           MOVE 1 TO i.
-           DIVIDE meanVal BY 5 GIVING meanVal.
-           GO TO devStart.
-       meanCalc.
-           ADD Vals(i) TO meanVal
-           ADD 1 TO i.
-       devStart.
-           PERFORM devCalc WITH TEST AFTER UNTIL i > 5.
-           MOVE 1 TO i.
-           GO TO finalStart.
-       devCalc.
-           SUBTRACT meanVal FROM Vals(i) GIVING Vals(i).
-           MULTIPLY Vals(i) BY Vals(i) GIVING Vals(i).
-           ADD 1 TO i.
-       finalStart.
-           PERFORM finalCalc WITH TEST AFTER UNTIL i > 5.
-           DIVIDE devVal BY 5 GIVING devVal.
-           COMPUTE devVal = devVal ** 0.5.
-           MOVE devVal TO outVal.
-           GOBACK.
-       finalCalc.
-           ADD Vals(i) TO devVal.
-           ADD 1 TO i.
-       END FUNCTION stdDev.
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 's18108467'.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY.
-       FUNCTION readData
-       FUNCTION stdDev.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 workArr.
-               02 Vals PIC S9(4) VALUE ZEROS OCCURS 5 TIMES.
-       01 check PIC 9 VALUE ZEROS.
-       PROCEDURE DIVISION.
-       
-       COMPUTE check = readData(workArr).
-       DISPLAY "Std. Dev: " stdDev(workArr).
-       
-       GOBACK.
-       END PROGRAM 's18108467'.
+000100 IDENTIFICATION DIVISION.
+000110 FUNCTION-ID. readData.
+000120*----------------------------------------------------------------
+000130* AUTHOR.     S18108467.
+000140* INSTALLATION. COS 333 STATISTICS PRACTICAL.
+000150* DATE-WRITTEN. 2022-05-01.
+000160* DATE-COMPILED.
+000170*----------------------------------------------------------------
+000180* MODIFICATION HISTORY.
+000190*   2022-05-01  S18108467  ORIGINAL VERSION - INTERACTIVE ACCEPT
+000200*                          OF FIVE SCORES ONLY.
+000210*   2026-08-09  S18108467  ADDED SCORES.DAT SEQUENTIAL FILE INPUT.
+000220*                          READDATA NOW OPENS SCORES.DAT AND LOADS
+000230*                          INARR FROM IT.  IF THE FILE IS NOT
+000240*                          PRESENT, FALLS BACK TO THE ORIGINAL
+000250*                          INTERACTIVE PROMPT/ACCEPT BEHAVIOUR.
+000260*   2026-08-09  S18108467  INARR IS NOW OCCURS DEPENDING ON A
+000270*                          COUNT FIELD (VALCOUNT) SO A WHOLE
+000280*                          CLASS CAN BE LOADED IN ONE CALL
+000290*                          INSTEAD OF A FIXED FIVE ENTRIES.
+000300*   2026-08-09  S18108467  ADDED VALIDATION.  A NON-NUMERIC OR
+000310*                          OUT-OF-RANGE ENTRY IS NO LONGER MOVED
+000320*                          INTO VALS - FILE ROWS ARE LOGGED TO
+000330*                          REJECTS.DAT AND SKIPPED, INTERACTIVE
+000340*                          ENTRIES ARE RE-PROMPTED.  THE VALID
+000350*                          RANGE IS SET BY WS-MIN-SCORE/
+000360*                          WS-MAX-SCORE BELOW.
+000370*   2026-08-09  S18108467  READDATA NOW TAKES AN OPTIONAL
+000380*                          SCOREFILENAME ARGUMENT SO THE BATCH
+000390*                          DRIVER CAN POINT IT AT A DIFFERENT
+000400*                          SCORES FILE PER CLASS.  A SPACES
+000410*                          ARGUMENT KEEPS THE SCORES.DAT DEFAULT.
+000420*   2026-08-09  S18108467  INTERACTIVE ENTRY NOW ENDS WITH A
+000430*                          REVIEW SCREEN LISTING EVERY VALUE BY
+000440*                          INDEX SO A TYPO CAN BE FIXED BEFORE
+000450*                          STDDEV EVER SEES IT.
+000460*   2026-08-09  S18108467  ADDED A BATCHMODE ARGUMENT.  A BATCH
+000470*                          CALLER PASSING "Y" GETS A ZERO-ENTRY
+000480*                          CLASS INSTEAD OF THE INTERACTIVE
+000490*                          PROMPTS WHEN THE PER-CLASS FILE WON'T
+000500*                          OPEN, SINCE THERE IS NO OPERATOR THERE
+000510*                          TO ANSWER AN ACCEPT OVERNIGHT.
+000520*----------------------------------------------------------------
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT SCORE-FILE ASSIGN TO DYNAMIC WS-SCORE-FILE-NAME
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-SCORE-FILE-STATUS.
+000590     SELECT REJECT-FILE ASSIGN TO "REJECTS.DAT"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-REJECT-FILE-STATUS.
+000620 DATA DIVISION.
+000630 FILE SECTION.
+000640 FD  SCORE-FILE.
+000650 01  SCORE-FILE-RECORD          PIC S9(04).
+000660 01  SCORE-FILE-TEXT REDEFINES SCORE-FILE-RECORD
+000670                                PIC X(04).
+000680 FD  REJECT-FILE.
+000690 01  REJECT-FILE-RECORD         PIC X(40).
+000700 WORKING-STORAGE SECTION.
+000710     01 WS-SCORE-FILE-NAME      PIC X(20) VALUE "SCORES.DAT".
+000720     01 WS-MAX-VALS             PIC 9(2) COMP VALUE 50.
+000730*    CONFIGURABLE VALID SCORE RANGE - ADJUST TO SUIT THE MARK
+000740*    SCHEME IN USE AND RECOMPILE.
+000750     01 WS-MIN-SCORE            PIC S9(4) VALUE 0.
+000760     01 WS-MAX-SCORE            PIC S9(4) VALUE 100.
+000770     01 i PIC 9(2) COMP VALUE 1.
+000780     01 inVal PIC 9(4) VALUE ZEROS.
+000790     01 WS-INPUT-BUFFER         PIC X(04) VALUE SPACES.
+000800     01 WS-REVIEW-BUFFER        PIC X(02) VALUE SPACES.
+000810     01 WS-ENTRY-COUNT          PIC 9(2) VALUE ZEROS.
+000820     01 WS-COUNT-BUFFER         PIC X(02) VALUE SPACES.
+000830     01 WS-SCORE-FILE-STATUS    PIC X(02) VALUE SPACES.
+000840     01 WS-REJECT-FILE-STATUS   PIC X(02) VALUE SPACES.
+000850     01 WS-EOF-SWITCH           PIC X(01) VALUE "N".
+000860         88 WS-END-OF-FILE               VALUE "Y".
+000870     01 WS-REJECT-SWITCH        PIC X(01) VALUE "N".
+000880         88 WS-REJECTS-OPEN               VALUE "Y".
+000890     01 WS-REJECT-LINE.
+000900         05 WS-REJECT-VALUE     PIC X(04) VALUE SPACES.
+000910         05 FILLER              PIC X(03) VALUE " - ".
+000920         05 WS-REJECT-REASON    PIC X(20) VALUE SPACES.
+000930     01 WS-REVIEW-SWITCH        PIC X(01) VALUE "N".
+000940         88 WS-REVIEW-DONE               VALUE "Y".
+000950     01 WS-REVIEW-INDEX         PIC 9(2) VALUE ZEROS.
+000960*    A SIGNED SCORE IN SCORES.DAT IS PLAIN TEXT WITH A LEADING
+000970*    "-" (E.G. "-075"), NOT AN OVERPUNCHED DISPLAY SIGN - THE
+000980*    LEADING "-" FAILS THE NUMERIC CLASS TEST ON ITS OWN, SO IT
+000990*    IS PULLED OFF AND CHECKED SEPARATELY BELOW.
+001000     01 WS-SCORE-SIGN           PIC X(01) VALUE SPACES.
+001010     01 WS-SCORE-DIGITS         PIC X(03) VALUE SPACES.
+001020     01 WS-SCORE-DIGITS-N REDEFINES WS-SCORE-DIGITS
+001030                                PIC 9(03).
+001040     01 WS-SCORE-VALUE          PIC S9(04) VALUE ZEROS.
+001050     01 WS-SCORE-VALID-SWITCH   PIC X(01) VALUE "Y".
+001060*    RESULT OF THE SHARED NUMERIC/RANGE CHECK BEHIND BOTH
+001070*    FIRST-TIME INTERACTIVE ENTRY (INDATA) AND THE REVIEW-SCREEN
+001080*    CORRECTION PATH (CORRECTENTRY) - SEE VALIDATEENTRY.
+001090     01 WS-ENTRY-STATUS         PIC X(01) VALUE "Y".
+001100         88 WS-ENTRY-VALID              VALUE "Y".
+001110         88 WS-ENTRY-NON-NUMERIC        VALUE "N".
+001120         88 WS-ENTRY-OUT-OF-RANGE       VALUE "R".
+001130 LINKAGE SECTION.
+001140     COPY SCORESREC.
+001150     01 outInt PIC X(3) VALUE ZEROS.
+001160     01 scoreFileName PIC X(20) VALUE SPACES.
+001170     01 batchMode PIC X(01) VALUE SPACES.
+001180         88 WS-IS-BATCH-CALL        VALUE "Y".
+001190 PROCEDURE DIVISION USING BY REFERENCE inArr
+001200         BY REFERENCE scoreFileName BY REFERENCE batchMode
+001210         RETURNING outInt.
+001220 startPara.
+001230*    ---------------------------------------------------------
+001240*    READDATA MAY BE CALLED MORE THAN ONCE IN A SINGLE RUN (THE
+001250*    BATCH DRIVER CALLS IT ONCE PER CLASS), SO THE COUNTERS AND
+001260*    SWITCHES BELOW ARE RESET HERE RATHER THAN RELIED ON TO
+001270*    STILL HOLD THEIR WORKING-STORAGE VALUE CLAUSE FROM THE
+001280*    FIRST CALL.
+001290*    ---------------------------------------------------------
+001300     MOVE 1 TO i.
+001310     MOVE "N" TO WS-EOF-SWITCH.
+001320     MOVE "N" TO WS-REJECT-SWITCH.
+001330     MOVE ZEROS TO WS-ENTRY-COUNT.
+001340     MOVE "N" TO WS-REVIEW-SWITCH.
+001350*    ---------------------------------------------------------
+001360*    TRY THE SCORES.DAT FILE FIRST.  ONLY FALL BACK TO THE
+001370*    INTERACTIVE PROMPT WHEN THE FILE CANNOT BE OPENED.  VALCOUNT
+001380*    IS HELD AT ITS MAXIMUM WHILE VALS IS BEING POPULATED SO
+001390*    EVERY SUBSCRIPT USED BELOW IS IN BOUNDS, THEN TRIMMED DOWN
+001400*    TO THE ACTUAL NUMBER OF ENTRIES ONCE THAT COUNT IS KNOWN.
+001410*    ---------------------------------------------------------
+001420     IF scoreFileName NOT = SPACES
+001430         MOVE scoreFileName TO WS-SCORE-FILE-NAME
+001440     END-IF.
+001450     MOVE WS-MAX-VALS TO valCount.
+001460     OPEN INPUT SCORE-FILE.
+001470     IF WS-SCORE-FILE-STATUS = "00"
+001480         PERFORM readFileRec WITH TEST AFTER
+001490             UNTIL i > WS-MAX-VALS OR WS-END-OF-FILE
+001500         IF NOT WS-END-OF-FILE
+001510             DISPLAY "MORE THAN " WS-MAX-VALS " ENTRIES IN "
+001520                 WS-SCORE-FILE-NAME
+001530             DISPLAY "EXTRA ROWS WERE NOT READ."
+001540         END-IF
+001550         CLOSE SCORE-FILE
+001560         IF WS-REJECTS-OPEN
+001570             CLOSE REJECT-FILE
+001580         END-IF
+001590         MOVE i TO valCount
+001600         SUBTRACT 1 FROM valCount
+001610     ELSE
+001620         IF WS-IS-BATCH-CALL
+001630*    AN UNATTENDED BATCH CALLER HAS NO OPERATOR PRESENT TO ANSWER
+001640*    AN ACCEPT, SO A MISSING/MISNAMED PER-CLASS FILE IS TREATED AS
+001650*    A ZERO-ENTRY CLASS (THE CALLER ALREADY REPORTS AND SKIPS THAT
+001660*    CASE) INSTEAD OF FALLING THROUGH TO THE INTERACTIVE PROMPTS.
+001670             DISPLAY "SCORE FILE " WS-SCORE-FILE-NAME
+001680                 " NOT FOUND - CLASS SKIPPED."
+001690             MOVE ZEROS TO valCount
+001700         ELSE
+001710             PERFORM askEntryCount
+001720             PERFORM inData WITH TEST AFTER
+001721                 UNTIL i > WS-ENTRY-COUNT
+001730             PERFORM reviewEntries WITH TEST AFTER
+001740                 UNTIL WS-REVIEW-DONE
+001750             MOVE WS-ENTRY-COUNT TO valCount
+001760         END-IF
+001770     END-IF.
+001780     MOVE 1 TO outInt.
+001790     GOBACK.
+001800 askEntryCount.
+001810     DISPLAY "How many scores will be entered (1-50)?".
+001820     ACCEPT WS-COUNT-BUFFER.
+001830     IF WS-COUNT-BUFFER IS NOT NUMERIC
+001840         DISPLAY "Please enter a number."
+001850         PERFORM askEntryCount
+001860     ELSE
+001870         MOVE WS-COUNT-BUFFER TO WS-ENTRY-COUNT
+001880         IF WS-ENTRY-COUNT < 1 OR WS-ENTRY-COUNT > WS-MAX-VALS
+001890             PERFORM askEntryCount
+001900         END-IF
+001910     END-IF.
+001920 readFileRec.
+001930     READ SCORE-FILE
+001940         AT END SET WS-END-OF-FILE TO TRUE
+001950         NOT AT END PERFORM validateFileScore
+001960     END-READ.
+001970 validateFileScore.
+001980     MOVE SCORE-FILE-TEXT(1:1) TO WS-SCORE-SIGN.
+001990     MOVE SCORE-FILE-TEXT(2:3) TO WS-SCORE-DIGITS.
+002000     MOVE "Y" TO WS-SCORE-VALID-SWITCH.
+002010     IF WS-SCORE-SIGN = "-" AND WS-SCORE-DIGITS-N IS NUMERIC
+002020         COMPUTE WS-SCORE-VALUE = 0 - WS-SCORE-DIGITS-N
+002030     ELSE
+002040         IF SCORE-FILE-TEXT IS NOT NUMERIC
+002050             MOVE SCORE-FILE-TEXT TO WS-REJECT-VALUE
+002060             MOVE "NON-NUMERIC ENTRY" TO WS-REJECT-REASON
+002070             PERFORM writeRejectRecord
+002080             MOVE "N" TO WS-SCORE-VALID-SWITCH
+002090         ELSE
+002100             MOVE SCORE-FILE-RECORD TO WS-SCORE-VALUE
+002110         END-IF
+002120     END-IF.
+002130     IF WS-SCORE-VALID-SWITCH = "Y"
+002140         IF WS-SCORE-VALUE < WS-MIN-SCORE
+002150                 OR WS-SCORE-VALUE > WS-MAX-SCORE
+002160             MOVE SCORE-FILE-TEXT TO WS-REJECT-VALUE
+002170             MOVE "OUT OF RANGE" TO WS-REJECT-REASON
+002180             PERFORM writeRejectRecord
+002190         ELSE
+002200             MOVE WS-SCORE-VALUE TO Vals(i)
+002210             ADD 1 TO i
+002220         END-IF
+002230     END-IF.
+002240 writeRejectRecord.
+002250     IF NOT WS-REJECTS-OPEN
+002260         OPEN EXTEND REJECT-FILE
+002270         IF WS-REJECT-FILE-STATUS NOT = "00"
+002280*    STATUS 35 MEANS REJECTS.DAT DOESN'T EXIST YET, SO CREATING
+002290*    IT IS CORRECT.  ANY OTHER STATUS (PERMISSIONS, A LOCKED
+002300*    FILE, A DISK PROBLEM) MEANS AN EXISTING REJECTS.DAT COULD
+002310*    STILL BE OUT THERE - OPEN OUTPUT WOULD TRUNCATE IT, SO THE
+002320*    RUN IS ABANDONED INSTEAD.
+002330             IF WS-REJECT-FILE-STATUS = "35"
+002340                 OPEN OUTPUT REJECT-FILE
+002350             ELSE
+002360                 DISPLAY "ERROR - CANNOT OPEN REJECTS.DAT, FILE "
+002370                     "STATUS " WS-REJECT-FILE-STATUS
+002380                 DISPLAY "RUN ABANDONED."
+002390                 STOP RUN
+002400             END-IF
+002410         END-IF
+002420         SET WS-REJECTS-OPEN TO TRUE
+002430     END-IF.
+002440     WRITE REJECT-FILE-RECORD FROM WS-REJECT-LINE.
+002450 inData.
+002460     DISPLAY "Please insert a 4-digit score (0-9999)".
+002470     ACCEPT WS-INPUT-BUFFER.
+002480     PERFORM validateEntry.
+002490     IF WS-ENTRY-VALID
+002500         MOVE inVal TO Vals(i)
+002510         ADD 1 TO i
+002520     ELSE
+002530         IF WS-ENTRY-NON-NUMERIC
+002540             DISPLAY "Invalid entry - digits only, please try"
+002541                 " again."
+002550         ELSE
+002560             DISPLAY "Score is out of range, please try again."
+002570         END-IF
+002580     END-IF.
+002590 validateEntry.
+002600*    SHARED NUMERIC/RANGE CHECK USED BY BOTH INDATA AND
+002610*    CORRECTENTRY, SO THE VALID RANGE ONLY HAS TO BE MAINTAINED
+002620*    IN ONE PLACE.  READS WS-INPUT-BUFFER, LEAVES THE PARSED
+002630*    VALUE IN INVAL AND THE RESULT IN WS-ENTRY-STATUS.
+002640     IF WS-INPUT-BUFFER IS NOT NUMERIC
+002650         SET WS-ENTRY-NON-NUMERIC TO TRUE
+002660     ELSE
+002670         MOVE WS-INPUT-BUFFER TO inVal
+002680         IF inVal < WS-MIN-SCORE OR inVal > WS-MAX-SCORE
+002690             SET WS-ENTRY-OUT-OF-RANGE TO TRUE
+002700         ELSE
+002710             SET WS-ENTRY-VALID TO TRUE
+002720         END-IF
+002730     END-IF.
+002740 reviewEntries.
+002750*    LETS THE OPERATOR SEE EVERY ENTRY JUST KEYED IN AND FIX A
+002760*    TYPO BEFORE STDDEV EVER RUNS ON IT, INSTEAD OF HAVING TO
+002770*    RESTART DATA ENTRY FROM THE FIRST VALUE.
+002780     MOVE 1 TO i.
+002790     DISPLAY "Entries so far:".
+002800     PERFORM displayOneEntry WITH TEST AFTER
+002810     UNTIL i > WS-ENTRY-COUNT.
+002820     DISPLAY "Enter the two-digit number of an entry to correct,".
+002830     DISPLAY "or 00 if all entries are correct.".
+002840     ACCEPT WS-REVIEW-BUFFER.
+002850     IF WS-REVIEW-BUFFER IS NOT NUMERIC
+002860         DISPLAY "Please enter a number."
+002870     ELSE
+002880         MOVE WS-REVIEW-BUFFER TO WS-REVIEW-INDEX
+002890         IF WS-REVIEW-INDEX = 0
+002900             MOVE "Y" TO WS-REVIEW-SWITCH
+002910         ELSE
+002920             IF WS-REVIEW-INDEX < 1
+002930                     OR WS-REVIEW-INDEX > WS-ENTRY-COUNT
+002940                 DISPLAY "No such entry number."
+002950             ELSE
+002960                 PERFORM correctEntry
+002970             END-IF
+002980         END-IF
+002990     END-IF.
+003000 displayOneEntry.
+003010     DISPLAY i " : " Vals(i).
+003020     ADD 1 TO i.
+003030 correctEntry.
+003040     DISPLAY "Current value for entry " WS-REVIEW-INDEX
+003050         " is " Vals(WS-REVIEW-INDEX).
+003060     DISPLAY "Please insert a 4-digit score (0-9999)".
+003070     ACCEPT WS-INPUT-BUFFER.
+003080     PERFORM validateEntry.
+003090     IF WS-ENTRY-VALID
+003100         MOVE inVal TO Vals(WS-REVIEW-INDEX)
+003110     ELSE
+003120         IF WS-ENTRY-NON-NUMERIC
+003130             DISPLAY "Invalid entry - digits only, unchanged."
+003140         ELSE
+003150             DISPLAY "Score is out of range, unchanged."
+003160         END-IF
+003170     END-IF.
+003180 END FUNCTION readData.
+003190 IDENTIFICATION DIVISION.
+003200 FUNCTION-ID. stdDev.
+003210*----------------------------------------------------------------
+003220* AUTHOR.     S18108467.
+003230* DATE-WRITTEN. 2022-05-01.
+003240*----------------------------------------------------------------
+003250* MODIFICATION HISTORY.
+003260*   2022-05-01  S18108467  ORIGINAL VERSION.
+003270*   2026-08-09  S18108467  INARR IS NOW OCCURS DEPENDING ON
+003280*                          VALCOUNT SO A WHOLE CLASS (UP TO 50
+003290*                          ENTRIES) CAN BE SUMMARISED IN ONE
+003300*                          CALL INSTEAD OF A FIXED FIVE.
+003310*   2026-08-09  S18108467  STDDEV NOW ALSO HANDS BACK THE MEAN,
+003320*                          MINIMUM AND MAXIMUM IT ALREADY WORKS
+003330*                          OUT INTERNALLY (OUTMEAN, OUTMIN,
+003340*                          OUTMAX) SO A CALLER CAN PRINT A FULL
+003350*                          REPORT INSTEAD OF JUST THE STD DEV.
+003360*   2026-08-09  S18108467  INARR IS NOW A COPY SCORESREC MEMBER
+003370*                          SHARED WITH READDATA INSTEAD OF A
+003380*                          SECOND HAND-TYPED COPY OF THE LAYOUT.
+003390*----------------------------------------------------------------
+003400 DATA DIVISION.
+003410 WORKING-STORAGE SECTION.
+003420     01 i PIC 9(2) COMP VALUE 1.
+003430     01 meanVal PIC 9(6)V9(2) VALUE ZEROS.
+003440     01 devVal PIC 9(6)v9(2) VALUE ZEROS.
+003450     01 minVal PIC S9(4) VALUE ZEROS.
+003460     01 maxVal PIC S9(4) VALUE ZEROS.
+003470     01 devDiff PIC S9(4) VALUE ZEROS.
+003480     01 devSquared PIC S9(8) VALUE ZEROS.
+003490 LINKAGE SECTION.
+003500     COPY SCORESREC.
+003510     01 outVal PIC 9(4)v9(2) VALUE ZEROS.
+003520     01 outMean PIC 9(6)V9(2) VALUE ZEROS.
+003530     01 outMin PIC S9(4) VALUE ZEROS.
+003540     01 outMax PIC S9(4) VALUE ZEROS.
+003550 PROCEDURE DIVISION USING BY REFERENCE inArr
+003560         BY REFERENCE outMean BY REFERENCE outMin
+003570         BY REFERENCE outMax RETURNING outVal.
+003580 startPara.
+003590*    STDDEV MAY BE CALLED MORE THAN ONCE IN A SINGLE RUN (THE
+003600*    BATCH DRIVER CALLS IT ONCE PER CLASS), SO THE ACCUMULATORS
+003610*    BELOW ARE RESET HERE RATHER THAN RELIED ON TO STILL HOLD
+003620*    THEIR WORKING-STORAGE VALUE CLAUSE FROM THE FIRST CALL.
+003630     MOVE 1 TO i.
+003640     MOVE ZEROS TO meanVal.
+003650     MOVE ZEROS TO devVal.
+003660     MOVE ZEROS TO minVal.
+003670     MOVE ZEROS TO maxVal.
+003680     IF valCount = 0
+003690         MOVE ZEROS TO outVal
+003700         MOVE ZEROS TO outMean
+003710         MOVE ZEROS TO outMin
+003720         MOVE ZEROS TO outMax
+003730         GOBACK
+003740     END-IF.
+003750     MOVE Vals(1) TO minVal.
+003760     MOVE Vals(1) TO maxVal.
+003770     PERFORM meanCalc WITH TEST AFTER UNTIL i > valCount.
+003780     MOVE 1 TO i.
+003790     DIVIDE meanVal BY valCount GIVING meanVal.
+003800     GO TO devStart.
+003810 meanCalc.
+003820     ADD Vals(i) TO meanVal
+003830     IF Vals(i) < minVal
+003840         MOVE Vals(i) TO minVal
+003850     END-IF
+003860     IF Vals(i) > maxVal
+003870         MOVE Vals(i) TO maxVal
+003880     END-IF
+003890     ADD 1 TO i.
+003900 devStart.
+003910     PERFORM devCalc WITH TEST AFTER UNTIL i > valCount.
+003920     MOVE 1 TO i.
+003930     GO TO finalStart.
+003940 devCalc.
+003950*    Vals(i) IS LEFT UNCHANGED HERE - THE DEVIATION AND ITS
+003960*    SQUARE ARE WORKED OUT INTO WIDER FIELDS SO A DEVIATION AS
+003970*    LARGE AS THE FULL SCORE RANGE DOES NOT OVERFLOW A 4-DIGIT
+003980*    TABLE ELEMENT (100 * 100 DOES NOT FIT IN PIC S9(4)).
+003990     SUBTRACT meanVal FROM Vals(i) GIVING devDiff.
+004000     MULTIPLY devDiff BY devDiff GIVING devSquared.
+004010     ADD devSquared TO devVal.
+004020     ADD 1 TO i.
+004030 finalStart.
+004040     DIVIDE devVal BY valCount GIVING devVal.
+004050     COMPUTE devVal = devVal ** 0.5.
+004060     MOVE devVal TO outVal.
+004070     MOVE meanVal TO outMean.
+004080     MOVE minVal TO outMin.
+004090     MOVE maxVal TO outMax.
+004100     GOBACK.
+004110 END FUNCTION stdDev.
+004120 IDENTIFICATION DIVISION.
+004130 PROGRAM-ID. 's18108467'.
+004140*----------------------------------------------------------------
+004150* AUTHOR.     S18108467.
+004160* DATE-WRITTEN. 2022-05-01.
+004170*----------------------------------------------------------------
+004180* MODIFICATION HISTORY.
+004190*   2022-05-01  S18108467  ORIGINAL VERSION.
+004200*   2026-08-09  S18108467  WORKARR IS NOW OCCURS DEPENDING ON A
+004210*                          COUNT FIELD SO READDATA/STDDEV CAN BE
+004220*                          HANDED A WHOLE CLASS AT ONCE.
+004230*   2026-08-09  S18108467  REPLACED THE SINGLE DISPLAY OF THE
+004240*                          STD DEV WITH A FULL STATISTICS REPORT
+004250*                          (DATASET NAME, COUNT, MEAN, STD DEV,
+004260*                          MIN, MAX AND RANGE) WRITTEN TO
+004270*                          STATRPT.DAT.
+004280*   2026-08-09  S18108467  WORKARR REPLACED BY COPY SCORESREC -
+004290*                          SAME SHARED LAYOUT AS READDATA/STDDEV.
+004300*   2026-08-09  S18108467  EVERY RUN NOW APPENDS A RECORD TO
+004310*                          AUDIT.DAT (TIMESTAMP, OPERATOR,
+004320*                          DATASET, RAW VALUES, MEAN, STD DEV) SO
+004330*                          A CLASS'S RESULTS CAN BE RECONSTRUCTED
+004340*                          AFTER THE FACT.
+004350*----------------------------------------------------------------
+004360 ENVIRONMENT DIVISION.
+004370 CONFIGURATION SECTION.
+004380 REPOSITORY.
+004390 FUNCTION readData
+004400 FUNCTION stdDev.
+004410 INPUT-OUTPUT SECTION.
+004420 FILE-CONTROL.
+004430     SELECT REPORT-FILE ASSIGN TO "STATRPT.DAT"
+004440         ORGANIZATION IS LINE SEQUENTIAL.
+004450     SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+004460         ORGANIZATION IS LINE SEQUENTIAL
+004470         FILE STATUS IS WS-AUD-FILE-STATUS.
+004480     SELECT MASTER-FILE ASSIGN TO "MASTER.DAT"
+004490         ORGANIZATION IS INDEXED
+004500         ACCESS MODE IS DYNAMIC
+004510         RECORD KEY IS MST-DATASET-ID
+004520         FILE STATUS IS WS-MST-FILE-STATUS.
+004530 DATA DIVISION.
+004540 FILE SECTION.
+004550 FD  REPORT-FILE.
+004560 01  REPORT-RECORD              PIC X(40).
+004570 FD  AUDIT-FILE.
+004580 01  AUDIT-RECORD               PIC X(400).
+004590 FD  MASTER-FILE.
+004600     COPY MASTERREC.
+004610 WORKING-STORAGE SECTION.
+004620     01 WS-DATASET-NAME         PIC X(20) VALUE "SCORES".
+004630     01 WS-SCORE-FILE-ARG       PIC X(20) VALUE SPACES.
+004640     01 WS-BATCH-MODE-FLAG      PIC X(01) VALUE "N".
+004650     01 i PIC 9(2) COMP VALUE 1.
+004660     01 WS-AUD-DATE             PIC X(08) VALUE SPACES.
+004670     01 WS-AUD-TIME             PIC X(08) VALUE SPACES.
+004680     01 WS-AUD-FILE-STATUS      PIC X(02) VALUE SPACES.
+004690     01 WS-MST-FILE-STATUS      PIC X(02) VALUE SPACES.
+004700     01 WS-LOOKUP-ID            PIC X(20) VALUE SPACES.
+004710     COPY AUDITREC.
+004720     COPY SCORESREC.
+004730 01 check PIC 9 VALUE ZEROS.
+004740     01 WS-STDDEV               PIC 9(4)V9(2) VALUE ZEROS.
+004750     01 WS-MEAN                 PIC 9(6)V9(2) VALUE ZEROS.
+004760     01 WS-MIN                  PIC S9(4) VALUE ZEROS.
+004770     01 WS-MAX                  PIC S9(4) VALUE ZEROS.
+004780     01 WS-RANGE                PIC S9(4) VALUE ZEROS.
+004790     01 WS-TITLE-LINE.
+004800         05 FILLER              PIC X(18) VALUE
+004810                 "STATISTICS REPORT".
+004820     01 WS-NAME-LINE.
+004830         05 FILLER              PIC X(15) VALUE
+004840                 "DATASET NAME : ".
+004850         05 WS-RPT-NAME         PIC X(20) VALUE SPACES.
+004860     01 WS-COUNT-LINE.
+004870         05 FILLER              PIC X(15) VALUE
+004880                 "RECORD COUNT : ".
+004890         05 WS-RPT-COUNT        PIC ZZ9.
+004900     01 WS-MEAN-LINE.
+004910         05 FILLER              PIC X(15) VALUE
+004920                 "MEAN         : ".
+004930         05 WS-RPT-MEAN         PIC ZZZZZ9.99.
+004940     01 WS-STDDEV-LINE.
+004950         05 FILLER              PIC X(15) VALUE
+004960                 "STD DEV      : ".
+004970         05 WS-RPT-STDDEV       PIC ZZZZ9.99.
+004980     01 WS-MIN-LINE.
+004990         05 FILLER              PIC X(15) VALUE
+005000                 "MINIMUM      : ".
+005010         05 WS-RPT-MIN          PIC -ZZZ9.
+005020     01 WS-MAX-LINE.
+005030         05 FILLER              PIC X(15) VALUE
+005040                 "MAXIMUM      : ".
+005050         05 WS-RPT-MAX          PIC -ZZZ9.
+005060     01 WS-RANGE-LINE.
+005070         05 FILLER              PIC X(15) VALUE
+005080                 "RANGE        : ".
+005090         05 WS-RPT-RANGE        PIC -ZZZ9.
+005100 PROCEDURE DIVISION.
+005110 0000-MAINLINE.
+005120*    A DATASET ID IN THE ENVIRONMENT MEANS "JUST SHOW ME WHAT WE
+005130*    ALREADY WORKED OUT FOR THIS ONE" - THE MASTER FILE ANSWERS
+005140*    THAT WITHOUT ANY SCORES BEING RE-ENTERED OR RECOMPUTED.
+005150     ACCEPT WS-LOOKUP-ID FROM ENVIRONMENT "S18108467-LOOKUP".
+005160     IF WS-LOOKUP-ID NOT = SPACES
+005170         PERFORM 4000-REPRINT-FROM-MASTER
+005180             THRU 4000-REPRINT-FROM-MASTER-EXIT
+005190     ELSE
+005200         COMPUTE check =
+005205             readData(inArr, WS-SCORE-FILE-ARG,
+005210                 WS-BATCH-MODE-FLAG)
+005220         IF valCount = 0
+005230             DISPLAY "NO VALID ENTRIES - REPORT NOT PRODUCED."
+005240         ELSE
+005250*    STDDEV OVERWRITES VALS WITH ITS WORKING DEVIATIONS AS IT
+005260*    GOES, SO THE RAW VALUES FOR THE AUDIT TRAIL ARE CAPTURED
+005270*    HERE, BEFORE STDDEV EVER TOUCHES THE TABLE.
+005280         PERFORM 2100-BUILD-AUDIT-VALUES
+005290             THRU 2100-BUILD-AUDIT-VALUES-EXIT
+005300         COMPUTE WS-STDDEV =
+005310             stdDev(inArr, WS-MEAN, WS-MIN, WS-MAX)
+005320         COMPUTE WS-RANGE = WS-MAX - WS-MIN
+005330         PERFORM 1000-WRITE-REPORT THRU 1000-WRITE-REPORT-EXIT
+005340         PERFORM 2000-WRITE-AUDIT THRU 2000-WRITE-AUDIT-EXIT
+005350         PERFORM 3000-SAVE-MASTER THRU 3000-SAVE-MASTER-EXIT
+005360     END-IF
+005370 END-IF.
+005380     GOBACK.
+005390 1000-WRITE-REPORT.
+005400     OPEN OUTPUT REPORT-FILE.
+005410     WRITE REPORT-RECORD FROM WS-TITLE-LINE.
+005420     MOVE WS-DATASET-NAME TO WS-RPT-NAME.
+005430     WRITE REPORT-RECORD FROM WS-NAME-LINE.
+005440     MOVE valCount TO WS-RPT-COUNT.
+005450     WRITE REPORT-RECORD FROM WS-COUNT-LINE.
+005460     MOVE WS-MEAN TO WS-RPT-MEAN.
+005470     WRITE REPORT-RECORD FROM WS-MEAN-LINE.
+005480     MOVE WS-STDDEV TO WS-RPT-STDDEV.
+005490     WRITE REPORT-RECORD FROM WS-STDDEV-LINE.
+005500     MOVE WS-MIN TO WS-RPT-MIN.
+005510     WRITE REPORT-RECORD FROM WS-MIN-LINE.
+005520     MOVE WS-MAX TO WS-RPT-MAX.
+005530     WRITE REPORT-RECORD FROM WS-MAX-LINE.
+005540     MOVE WS-RANGE TO WS-RPT-RANGE.
+005550     WRITE REPORT-RECORD FROM WS-RANGE-LINE.
+005560     CLOSE REPORT-FILE.
+005570     DISPLAY "Std. Dev: " WS-STDDEV.
+005580 1000-WRITE-REPORT-EXIT.
+005590     EXIT.
+005600 2000-WRITE-AUDIT.
+005610     ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+005620     ACCEPT WS-AUD-TIME FROM TIME.
+005630     STRING WS-AUD-DATE DELIMITED BY SIZE
+005640            "-" DELIMITED BY SIZE
+005650            WS-AUD-TIME DELIMITED BY SIZE
+005660         INTO AUD-TIMESTAMP.
+005670     ACCEPT AUD-OPERATOR FROM ENVIRONMENT "USER".
+005680     MOVE WS-DATASET-NAME TO AUD-DATASET.
+005690     MOVE WS-MEAN TO AUD-MEAN.
+005700     MOVE WS-STDDEV TO AUD-STDDEV.
+005710     OPEN EXTEND AUDIT-FILE.
+005720     IF WS-AUD-FILE-STATUS NOT = "00"
+005730*    STATUS 35 MEANS AUDIT.DAT DOESN'T EXIST YET, SO CREATING IT
+005740*    IS CORRECT.  ANY OTHER STATUS MEANS AN EXISTING AUDIT.DAT
+005750*    COULD STILL BE OUT THERE - OPEN OUTPUT WOULD WIPE OUT THE
+005760*    PERMANENT AUDIT TRAIL, SO THE RUN IS ABANDONED INSTEAD.
+005770         IF WS-AUD-FILE-STATUS = "35"
+005780             OPEN OUTPUT AUDIT-FILE
+005790         ELSE
+005800             DISPLAY "ERROR - CANNOT OPEN AUDIT.DAT, FILE STATUS "
+005810                 WS-AUD-FILE-STATUS
+005820             DISPLAY "RUN ABANDONED."
+005830             STOP RUN
+005840         END-IF
+005850     END-IF.
+005860     WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+005870     CLOSE AUDIT-FILE.
+005880 2000-WRITE-AUDIT-EXIT.
+005890     EXIT.
+005900 2100-BUILD-AUDIT-VALUES.
+005910     MOVE SPACES TO AUD-VALUES.
+005920     MOVE 1 TO AUD-VALUES-PTR.
+005930     MOVE 1 TO i.
+005940     PERFORM 2110-APPEND-AUDIT-VALUE WITH TEST AFTER
+005950         UNTIL i > valCount.
+005960 2100-BUILD-AUDIT-VALUES-EXIT.
+005970     EXIT.
+005980 2110-APPEND-AUDIT-VALUE.
+005990     MOVE Vals(i) TO AUD-VALUE-EDIT.
+006000     STRING AUD-VALUE-EDIT DELIMITED BY SIZE
+006010            "," DELIMITED BY SIZE
+006020         INTO AUD-VALUES
+006030         WITH POINTER AUD-VALUES-PTR.
+006040     ADD 1 TO i.
+006050 3000-SAVE-MASTER.
+006060     MOVE WS-DATASET-NAME TO MST-DATASET-ID.
+006070     MOVE valCount TO MST-COUNT.
+006080     MOVE WS-MEAN TO MST-MEAN.
+006090     MOVE WS-STDDEV TO MST-STDDEV.
+006100     MOVE WS-MIN TO MST-MIN.
+006110     MOVE WS-MAX TO MST-MAX.
+006120     MOVE WS-RANGE TO MST-RANGE.
+006130     MOVE AUD-VALUES TO MST-VALUES.
+006140     PERFORM 3100-WRITE-OR-REWRITE-MASTER
+006150         THRU 3100-WRITE-OR-REWRITE-MASTER-EXIT.
+006160 3000-SAVE-MASTER-EXIT.
+006170     EXIT.
+006180 3100-WRITE-OR-REWRITE-MASTER.
+006190*    THE FIRST EVER RUN ON A GIVEN MACHINE HAS NO MASTER.DAT TO
+006200*    OPEN I-O, SO A FAILED OPEN WITH STATUS 35 FALLS BACK TO
+006210*    CREATING IT - THE SAME PATTERN THE AUDIT TRAIL USES FOR ITS
+006220*    OWN FIRST WRITE.  ANY OTHER STATUS MEANS AN EXISTING
+006230*    MASTER.DAT COULD STILL BE OUT THERE, SO THE RUN IS
+006240*    ABANDONED RATHER THAN LETTING OPEN OUTPUT WIPE IT.
+006250     OPEN I-O MASTER-FILE.
+006260     IF WS-MST-FILE-STATUS NOT = "00"
+006270         IF WS-MST-FILE-STATUS = "35"
+006280             OPEN OUTPUT MASTER-FILE
+006290         ELSE
+006300             DISPLAY "ERROR - CANNOT OPEN MASTER.DAT, FILE "
+006305                 "STATUS " WS-MST-FILE-STATUS
+006320             DISPLAY "RUN ABANDONED."
+006330             STOP RUN
+006340         END-IF
+006350     END-IF.
+006360     WRITE MASTER-RECORD
+006370         INVALID KEY REWRITE MASTER-RECORD
+006380     END-WRITE.
+006390     CLOSE MASTER-FILE.
+006400 3100-WRITE-OR-REWRITE-MASTER-EXIT.
+006410     EXIT.
+006420 4000-REPRINT-FROM-MASTER.
+006430     OPEN INPUT MASTER-FILE.
+006440     IF WS-MST-FILE-STATUS = "00"
+006450         MOVE WS-LOOKUP-ID TO MST-DATASET-ID
+006460         READ MASTER-FILE
+006470             INVALID KEY
+006480                 DISPLAY "NO STORED RESULT FOR " WS-LOOKUP-ID
+006490             NOT INVALID KEY
+006500                 PERFORM 4100-PRINT-MASTER-RECORD
+006510                     THRU 4100-PRINT-MASTER-RECORD-EXIT
+006520         END-READ
+006530         CLOSE MASTER-FILE
+006540     ELSE
+006550         DISPLAY "NO MASTER FILE YET - NOTHING TO LOOK UP."
+006560     END-IF.
+006570 4000-REPRINT-FROM-MASTER-EXIT.
+006580     EXIT.
+006590 4100-PRINT-MASTER-RECORD.
+006600     MOVE MST-DATASET-ID TO WS-RPT-NAME.
+006610     MOVE MST-COUNT TO WS-RPT-COUNT.
+006620     MOVE MST-MEAN TO WS-RPT-MEAN.
+006630     MOVE MST-STDDEV TO WS-RPT-STDDEV.
+006640     MOVE MST-MIN TO WS-RPT-MIN.
+006650     MOVE MST-MAX TO WS-RPT-MAX.
+006660     MOVE MST-RANGE TO WS-RPT-RANGE.
+006670     DISPLAY WS-TITLE-LINE.
+006680     DISPLAY WS-NAME-LINE.
+006690     DISPLAY WS-COUNT-LINE.
+006700     DISPLAY WS-MEAN-LINE.
+006710     DISPLAY WS-STDDEV-LINE.
+006720     DISPLAY WS-MIN-LINE.
+006730     DISPLAY WS-MAX-LINE.
+006740     DISPLAY WS-RANGE-LINE.
+006750 4100-PRINT-MASTER-RECORD-EXIT.
+006760     EXIT.
+006770 END PROGRAM 's18108467'.
+006780 IDENTIFICATION DIVISION.
+006790 PROGRAM-ID. 'S18108467B'.
+006800*----------------------------------------------------------------
+006810* AUTHOR.     S18108467.
+006820* INSTALLATION. COS 333 STATISTICS PRACTICAL.
+006830* DATE-WRITTEN. 2026-08-09.
+006840*----------------------------------------------------------------
+006850* MODIFICATION HISTORY.
+006860*   2026-08-09  S18108467  ORIGINAL VERSION.  UNATTENDED BATCH
+006870*                          DRIVER FOR OVERNIGHT RUNS - READS A
+006880*                          CONTROL FILE (CLASSCTL.DAT) LISTING ONE
+006890*                          CLASS/DATASET NAME PER LINE, CALLS
+006900*                          READDATA/STDDEV ONCE PER CLASS (EACH
+006910*                          CLASS'S SCORES LIVE IN <NAME>.DAT) AND
+006920*                          WRITES ONE COMBINED SUMMARY REPORT
+006930*                          (BATCHRPT.DAT) COVERING EVERY CLASS
+006940*                          PROCESSED.
+006950*   2026-08-09  S18108467  EACH CLASS PROCESSED NOW ALSO APPENDS
+006960*                          A RECORD TO THE SAME AUDIT.DAT TRAIL
+006970*                          THAT S18108467 WRITES TO, SO OVERNIGHT
+006980*                          BATCH RESULTS ARE RECONSTRUCTABLE THE
+006990*                          SAME WAY AN INTERACTIVE RUN'S ARE.
+007000*----------------------------------------------------------------
+007010 ENVIRONMENT DIVISION.
+007020 CONFIGURATION SECTION.
+007030 REPOSITORY.
+007040     FUNCTION readData
+007050     FUNCTION stdDev.
+007060 INPUT-OUTPUT SECTION.
+007070 FILE-CONTROL.
+007080     SELECT CONTROL-FILE ASSIGN TO "CLASSCTL.DAT"
+007090         ORGANIZATION IS LINE SEQUENTIAL
+007100         FILE STATUS IS WS-CTL-FILE-STATUS.
+007110     SELECT BATCH-REPORT-FILE ASSIGN TO "BATCHRPT.DAT"
+007120         ORGANIZATION IS LINE SEQUENTIAL.
+007130     SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+007140         ORGANIZATION IS LINE SEQUENTIAL
+007150         FILE STATUS IS WS-AUD-FILE-STATUS.
+007160     SELECT CHECKPOINT-FILE ASSIGN TO "BCHKPT.DAT"
+007170         ORGANIZATION IS LINE SEQUENTIAL
+007180         FILE STATUS IS WS-CHKPT-FILE-STATUS.
+007190     SELECT MASTER-FILE ASSIGN TO "MASTER.DAT"
+007200         ORGANIZATION IS INDEXED
+007210         ACCESS MODE IS DYNAMIC
+007220         RECORD KEY IS MST-DATASET-ID
+007230         FILE STATUS IS WS-MST-FILE-STATUS.
+007240 DATA DIVISION.
+007250 FILE SECTION.
+007260 FD  CONTROL-FILE.
+007270 01  CONTROL-RECORD             PIC X(20).
+007280 FD  BATCH-REPORT-FILE.
+007290 01  BATCH-REPORT-RECORD        PIC X(60).
+007300 FD  AUDIT-FILE.
+007310 01  AUDIT-RECORD               PIC X(400).
+007320 FD  CHECKPOINT-FILE.
+007330 01  CHECKPOINT-RECORD          PIC X(20).
+007340 FD  MASTER-FILE.
+007350     COPY MASTERREC.
+007360 WORKING-STORAGE SECTION.
+007370     01 i PIC 9(2) COMP VALUE 1.
+007380     01 WS-AUD-DATE             PIC X(08) VALUE SPACES.
+007390     01 WS-AUD-TIME             PIC X(08) VALUE SPACES.
+007400     01 WS-AUD-FILE-STATUS      PIC X(02) VALUE SPACES.
+007410     01 WS-MST-FILE-STATUS      PIC X(02) VALUE SPACES.
+007420     COPY AUDITREC.
+007430     01 WS-SCORE-FILE-ARG       PIC X(20) VALUE SPACES.
+007440     01 WS-BATCH-MODE-FLAG      PIC X(01) VALUE "Y".
+007450     COPY SCORESREC.
+007460     01 WS-CLASS-NAME           PIC X(20) VALUE SPACES.
+007470     01 WS-CLASS-COUNT          PIC 9(3) COMP VALUE ZEROS.
+007480     01 WS-CHECK                PIC 9 VALUE ZEROS.
+007490     01 WS-STDDEV               PIC 9(4)V9(2) VALUE ZEROS.
+007500     01 WS-MEAN                 PIC 9(6)V9(2) VALUE ZEROS.
+007510     01 WS-MIN                  PIC S9(4) VALUE ZEROS.
+007520     01 WS-MAX                  PIC S9(4) VALUE ZEROS.
+007530     01 WS-CTL-FILE-STATUS      PIC X(02) VALUE SPACES.
+007540     01 WS-CTL-EOF-SWITCH       PIC X(01) VALUE "N".
+007550         88 WS-CTL-END-OF-FILE          VALUE "Y".
+007560     01 WS-CHKPT-FILE-STATUS    PIC X(02) VALUE SPACES.
+007570     01 WS-RESTART-FLAG         PIC X(01) VALUE "N".
+007580         88 WS-RESTART-REQUESTED         VALUE "Y".
+007590     01 WS-CHECKPOINT-CLASS     PIC X(20) VALUE SPACES.
+007600     01 WS-SKIP-SWITCH          PIC X(01) VALUE "N".
+007610         88 WS-STILL-SKIPPING            VALUE "Y".
+007620     01 WS-BATCH-TITLE-LINE.
+007630         05 FILLER              PIC X(24) VALUE
+007640                 "OVERNIGHT BATCH SUMMARY".
+007650     01 WS-BATCH-HEADING-LINE.
+007660         05 FILLER              PIC X(20) VALUE "CLASS".
+007670         05 FILLER              PIC X(07) VALUE "COUNT".
+007680         05 FILLER              PIC X(09) VALUE "MEAN".
+007690         05 FILLER              PIC X(08) VALUE "STDDEV".
+007700         05 FILLER              PIC X(06) VALUE "MIN".
+007710         05 FILLER              PIC X(06) VALUE "MAX".
+007720     01 WS-BATCH-SUMMARY-LINE.
+007730         05 WS-BSUM-NAME        PIC X(20) VALUE SPACES.
+007740         05 WS-BSUM-COUNT       PIC ZZ9      VALUE ZEROS.
+007750         05 FILLER              PIC X(04) VALUE SPACES.
+007760         05 WS-BSUM-MEAN        PIC ZZZZZ9.99 VALUE ZEROS.
+007770         05 FILLER              PIC X(02) VALUE SPACES.
+007780         05 WS-BSUM-STDDEV      PIC ZZZ9.99  VALUE ZEROS.
+007790         05 FILLER              PIC X(02) VALUE SPACES.
+007800         05 WS-BSUM-MIN         PIC -ZZZ9    VALUE ZEROS.
+007810         05 FILLER              PIC X(02) VALUE SPACES.
+007820         05 WS-BSUM-MAX         PIC -ZZZ9    VALUE ZEROS.
+007830     01 WS-BATCH-TRAILER-LINE.
+007840         05 FILLER              PIC X(19) VALUE
+007850                 "CLASSES PROCESSED: ".
+007860         05 WS-BTRL-COUNT       PIC ZZ9 VALUE ZEROS.
+007870 PROCEDURE DIVISION.
+007880 0000-MAINLINE.
+007890     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+007900     IF WS-CTL-FILE-STATUS = "00"
+007910         PERFORM 2000-PROCESS-CLASS THRU 2000-PROCESS-CLASS-EXIT
+007920             WITH TEST AFTER UNTIL WS-CTL-END-OF-FILE
+007930     END-IF.
+007940     PERFORM 3000-FINISH THRU 3000-FINISH-EXIT.
+007950     GOBACK.
+007960 1000-INITIALIZE.
+007970     OPEN INPUT CONTROL-FILE.
+007980     OPEN OUTPUT BATCH-REPORT-FILE.
+007990     WRITE BATCH-REPORT-RECORD FROM WS-BATCH-TITLE-LINE.
+008000     WRITE BATCH-REPORT-RECORD FROM WS-BATCH-HEADING-LINE.
+008010     IF WS-CTL-FILE-STATUS NOT = "00"
+008020         DISPLAY "ERROR - CANNOT OPEN CLASSCTL.DAT, FILE STATUS "
+008030             WS-CTL-FILE-STATUS
+008040         DISPLAY "BATCH RUN ABANDONED - NO CLASSES PROCESSED."
+008050         GO TO 1000-INITIALIZE-EXIT
+008060     END-IF.
+008070*    A RESTART FLAG SET IN THE ENVIRONMENT TELLS THIS RUN TO SKIP
+008080*    STRAIGHT PAST EVERY CLASS ALREADY COMPLETED THE LAST TIME
+008090*    THE JOB RAN, RATHER THAN REDOING THEM.
+008100     ACCEPT WS-RESTART-FLAG FROM ENVIRONMENT "S18108467-RESTART".
+008110     IF WS-RESTART-REQUESTED
+008120         PERFORM 1100-LOAD-CHECKPOINT
+008130             THRU 1100-LOAD-CHECKPOINT-EXIT
+008140     END-IF.
+008150 1000-INITIALIZE-EXIT.
+008160     EXIT.
+008170 1100-LOAD-CHECKPOINT.
+008180     OPEN INPUT CHECKPOINT-FILE.
+008190     IF WS-CHKPT-FILE-STATUS = "00"
+008200         READ CHECKPOINT-FILE
+008210             AT END CONTINUE
+008220             NOT AT END
+008230                 MOVE CHECKPOINT-RECORD TO WS-CHECKPOINT-CLASS
+008240         END-READ
+008250         CLOSE CHECKPOINT-FILE
+008260     END-IF.
+008270     IF WS-CHECKPOINT-CLASS NOT = SPACES
+008280         MOVE "Y" TO WS-SKIP-SWITCH
+008290     END-IF.
+008300 1100-LOAD-CHECKPOINT-EXIT.
+008310     EXIT.
+008320 2000-PROCESS-CLASS.
+008330     READ CONTROL-FILE
+008340         AT END SET WS-CTL-END-OF-FILE TO TRUE
+008350             IF WS-STILL-SKIPPING
+008360                 DISPLAY "WARNING - RESTART CHECKPOINT "
+008370                     WS-CHECKPOINT-CLASS
+008380                     " NOT FOUND IN CLASSCTL.DAT - NO"
+008390                 DISPLAY "CLASSES WERE PROCESSED THIS RUN."
+008400             END-IF
+008410         NOT AT END
+008420             MOVE CONTROL-RECORD TO WS-CLASS-NAME
+008430             PERFORM 2050-CHECK-RESTART-SKIP
+008440                 THRU 2050-CHECK-RESTART-SKIP-EXIT
+008450     END-READ.
+008460 2000-PROCESS-CLASS-EXIT.
+008470     EXIT.
+008480 2050-CHECK-RESTART-SKIP.
+008490*    A CLASS BEING SKIPPED ON RESTART IS ONE ALREADY COMPLETED
+008500*    (AND ALREADY AUDITED) BEFORE THE PRIOR RUN WAS INTERRUPTED,
+008510*    SO IT IS NEITHER REPROCESSED NOR RECOUNTED HERE - ONLY THE
+008520*    MATCHING CHECKPOINT ENTRY TURNS SKIPPING BACK OFF, AND THE
+008530*    CLASS AFTER IT IS THE FIRST ONE ACTUALLY RUN AGAIN.
+008540     IF WS-STILL-SKIPPING
+008550         IF WS-CLASS-NAME = WS-CHECKPOINT-CLASS
+008560             MOVE "N" TO WS-SKIP-SWITCH
+008570         END-IF
+008580     ELSE
+008590         PERFORM 2100-RUN-CLASS THRU 2100-RUN-CLASS-EXIT
+008600     END-IF.
+008610 2050-CHECK-RESTART-SKIP-EXIT.
+008620     EXIT.
+008630 2100-RUN-CLASS.
+008640     MOVE SPACES TO WS-SCORE-FILE-ARG.
+008650     STRING WS-CLASS-NAME DELIMITED BY SPACE
+008660            ".DAT" DELIMITED BY SIZE
+008670         INTO WS-SCORE-FILE-ARG.
+008680     COMPUTE WS-CHECK =
+008690         readData(inArr, WS-SCORE-FILE-ARG, WS-BATCH-MODE-FLAG).
+008700     ADD 1 TO WS-CLASS-COUNT.
+008710     IF valCount = 0
+008720         DISPLAY "NO VALID ENTRIES FOR " WS-CLASS-NAME
+008730     ELSE
+008740*    STDDEV OVERWRITES VALS WITH ITS WORKING DEVIATIONS AS IT
+008750*    GOES, SO THE RAW VALUES FOR THE AUDIT TRAIL ARE CAPTURED
+008760*    HERE, BEFORE STDDEV EVER TOUCHES THE TABLE.
+008770         PERFORM 2310-BUILD-AUDIT-VALUES
+008780             THRU 2310-BUILD-AUDIT-VALUES-EXIT
+008790         COMPUTE WS-STDDEV =
+008800             stdDev(inArr, WS-MEAN, WS-MIN, WS-MAX)
+008810         PERFORM 2200-WRITE-SUMMARY-LINE
+008820             THRU 2200-WRITE-SUMMARY-LINE-EXIT
+008830         PERFORM 2300-WRITE-AUDIT THRU 2300-WRITE-AUDIT-EXIT
+008840         PERFORM 2500-SAVE-MASTER THRU 2500-SAVE-MASTER-EXIT
+008850     END-IF.
+008860     PERFORM 2400-WRITE-CHECKPOINT THRU 2400-WRITE-CHECKPOINT-EXIT.
+008870 2100-RUN-CLASS-EXIT.
+008880     EXIT.
+008890 2200-WRITE-SUMMARY-LINE.
+008900     MOVE WS-CLASS-NAME TO WS-BSUM-NAME.
+008910     MOVE valCount TO WS-BSUM-COUNT.
+008920     MOVE WS-MEAN TO WS-BSUM-MEAN.
+008930     MOVE WS-STDDEV TO WS-BSUM-STDDEV.
+008940     MOVE WS-MIN TO WS-BSUM-MIN.
+008950     MOVE WS-MAX TO WS-BSUM-MAX.
+008960     WRITE BATCH-REPORT-RECORD FROM WS-BATCH-SUMMARY-LINE.
+008970 2200-WRITE-SUMMARY-LINE-EXIT.
+008980     EXIT.
+008990 2300-WRITE-AUDIT.
+009000     ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+009010     ACCEPT WS-AUD-TIME FROM TIME.
+009020     STRING WS-AUD-DATE DELIMITED BY SIZE
+009030            "-" DELIMITED BY SIZE
+009040            WS-AUD-TIME DELIMITED BY SIZE
+009050         INTO AUD-TIMESTAMP.
+009060     ACCEPT AUD-OPERATOR FROM ENVIRONMENT "USER".
+009070     MOVE WS-CLASS-NAME TO AUD-DATASET.
+009080     MOVE WS-MEAN TO AUD-MEAN.
+009090     MOVE WS-STDDEV TO AUD-STDDEV.
+009100     OPEN EXTEND AUDIT-FILE.
+009110     IF WS-AUD-FILE-STATUS NOT = "00"
+009120*    STATUS 35 MEANS AUDIT.DAT DOESN'T EXIST YET, SO CREATING IT
+009130*    IS CORRECT.  ANY OTHER STATUS MEANS AN EXISTING AUDIT.DAT
+009140*    COULD STILL BE OUT THERE - OPEN OUTPUT WOULD WIPE OUT THE
+009150*    PERMANENT AUDIT TRAIL, SO THE RUN IS ABANDONED INSTEAD.
+009160         IF WS-AUD-FILE-STATUS = "35"
+009170             OPEN OUTPUT AUDIT-FILE
+009180         ELSE
+009190             DISPLAY "ERROR - CANNOT OPEN AUDIT.DAT, FILE STATUS "
+009200                 WS-AUD-FILE-STATUS
+009210             DISPLAY "RUN ABANDONED."
+009220             STOP RUN
+009230         END-IF
+009240     END-IF.
+009250     WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+009260     CLOSE AUDIT-FILE.
+009270 2300-WRITE-AUDIT-EXIT.
+009280     EXIT.
+009290 2310-BUILD-AUDIT-VALUES.
+009300     MOVE SPACES TO AUD-VALUES.
+009310     MOVE 1 TO AUD-VALUES-PTR.
+009320     MOVE 1 TO i.
+009330     PERFORM 2320-APPEND-AUDIT-VALUE WITH TEST AFTER
+009340         UNTIL i > valCount.
+009350 2310-BUILD-AUDIT-VALUES-EXIT.
+009360     EXIT.
+009370 2320-APPEND-AUDIT-VALUE.
+009380     MOVE Vals(i) TO AUD-VALUE-EDIT.
+009390     STRING AUD-VALUE-EDIT DELIMITED BY SIZE
+009400            "," DELIMITED BY SIZE
+009410         INTO AUD-VALUES
+009420         WITH POINTER AUD-VALUES-PTR.
+009430     ADD 1 TO i.
+009440 2400-WRITE-CHECKPOINT.
+009450*    THE CHECKPOINT FILE ALWAYS HOLDS JUST THE ONE MOST RECENTLY
+009460*    COMPLETED CLASS, SO IT IS REWRITTEN FROM SCRATCH EACH TIME
+009470*    RATHER THAN APPENDED TO.
+009480     OPEN OUTPUT CHECKPOINT-FILE.
+009490     MOVE WS-CLASS-NAME TO CHECKPOINT-RECORD.
+009500     WRITE CHECKPOINT-RECORD.
+009510     CLOSE CHECKPOINT-FILE.
+009520 2400-WRITE-CHECKPOINT-EXIT.
+009530     EXIT.
+009540 2500-SAVE-MASTER.
+009550     MOVE WS-CLASS-NAME TO MST-DATASET-ID.
+009560     MOVE valCount TO MST-COUNT.
+009570     MOVE WS-MEAN TO MST-MEAN.
+009580     MOVE WS-STDDEV TO MST-STDDEV.
+009590     MOVE WS-MIN TO MST-MIN.
+009600     MOVE WS-MAX TO MST-MAX.
+009610     COMPUTE MST-RANGE = WS-MAX - WS-MIN.
+009620     MOVE AUD-VALUES TO MST-VALUES.
+009630     PERFORM 2510-WRITE-OR-REWRITE-MASTER
+009640         THRU 2510-WRITE-OR-REWRITE-MASTER-EXIT.
+009650 2500-SAVE-MASTER-EXIT.
+009660     EXIT.
+009670 2510-WRITE-OR-REWRITE-MASTER.
+009680*    STATUS 35 MEANS MASTER.DAT DOESN'T EXIST YET, SO CREATING IT
+009690*    IS CORRECT.  ANY OTHER STATUS MEANS AN EXISTING MASTER.DAT
+009700*    COULD STILL BE OUT THERE, SO THE RUN IS ABANDONED RATHER
+009710*    THAN LETTING OPEN OUTPUT WIPE IT.
+009720     OPEN I-O MASTER-FILE.
+009730     IF WS-MST-FILE-STATUS NOT = "00"
+009740         IF WS-MST-FILE-STATUS = "35"
+009750             OPEN OUTPUT MASTER-FILE
+009760         ELSE
+009770             DISPLAY "ERROR - CANNOT OPEN MASTER.DAT, FILE "
+009775                 "STATUS " WS-MST-FILE-STATUS
+009790             DISPLAY "RUN ABANDONED."
+009800             STOP RUN
+009810         END-IF
+009820     END-IF.
+009830     WRITE MASTER-RECORD
+009840         INVALID KEY REWRITE MASTER-RECORD
+009850     END-WRITE.
+009860     CLOSE MASTER-FILE.
+009870 2510-WRITE-OR-REWRITE-MASTER-EXIT.
+009880     EXIT.
+009890 3000-FINISH.
+009900     MOVE WS-CLASS-COUNT TO WS-BTRL-COUNT.
+009910     WRITE BATCH-REPORT-RECORD FROM WS-BATCH-TRAILER-LINE.
+009920     CLOSE CONTROL-FILE.
+009930     CLOSE BATCH-REPORT-FILE.
+009940 3000-FINISH-EXIT.
+009950     EXIT.
+009960 END PROGRAM 'S18108467B'.
