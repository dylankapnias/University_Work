@@ -0,0 +1,25 @@
+000100*----------------------------------------------------------------
+000200* MASTERREC.
+000300* AUTHOR.     S18108467.
+000400* DATE-WRITTEN. 2026-08-09.
+000500*----------------------------------------------------------------
+000600* MODIFICATION HISTORY.
+000700*   2026-08-09  S18108467  ORIGINAL VERSION.  BOTH S18108467 AND
+000800*                          S18108467B FILE ONE MASTER-FILE RECORD
+000900*                          PER DATASET/CLASS HERE, SO A RESULT
+001000*                          ALREADY WORKED OUT ONCE CAN BE PULLED
+001100*                          BACK UP AND REPRINTED WITHOUT ASKING
+001200*                          FOR THE RAW SCORES AGAIN.
+001300*----------------------------------------------------------------
+001400* ONE RECORD PER DATASET/CLASS, KEYED ON MST-DATASET-ID.  A LATER
+001500* RUN OVER THE SAME DATASET REWRITES ITS RECORD IN PLACE.
+001600*----------------------------------------------------------------
+001700 01  MASTER-RECORD.
+001800     05  MST-DATASET-ID          PIC X(20)  VALUE SPACES.
+001900     05  MST-COUNT               PIC 9(03)  VALUE ZEROS.
+002000     05  MST-MEAN                PIC 9(06)V9(02) VALUE ZEROS.
+002100     05  MST-STDDEV              PIC 9(04)V9(02) VALUE ZEROS.
+002200     05  MST-MIN                 PIC S9(04) VALUE ZEROS.
+002300     05  MST-MAX                 PIC S9(04) VALUE ZEROS.
+002400     05  MST-RANGE               PIC S9(04) VALUE ZEROS.
+002500     05  MST-VALUES              PIC X(300) VALUE SPACES.
