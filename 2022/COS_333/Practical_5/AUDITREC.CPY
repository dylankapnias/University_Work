@@ -0,0 +1,32 @@
+000100*----------------------------------------------------------------
+000200* AUDITREC.
+000300* AUTHOR.     S18108467.
+000400* DATE-WRITTEN. 2026-08-09.
+000500*----------------------------------------------------------------
+000600* MODIFICATION HISTORY.
+000700*   2026-08-09  S18108467  ORIGINAL VERSION.  BOTH S18108467 AND
+000800*                          S18108467B WRITE TO THE SAME AUDIT
+000900*                          TRAIL, SO THE LINE LAYOUT LIVES HERE
+001000*                          RATHER THAN BEING HAND-TYPED TWICE -
+001100*                          SCORESREC ALREADY TAUGHT US WHAT
+001200*                          HAPPENS TO HAND-TYPED COPIES.
+001300*----------------------------------------------------------------
+001400* ONE AUDIT-FILE RECORD PER READDATA/STDDEV PAIR EXECUTED, EVER.
+001500* AUD-VALUES HOLDS EACH RAW SCORE IN A FIXED 6-CHARACTER SLOT
+001600* (EDITED PICTURE -ZZZ9 PLUS A TRAILING COMMA) SO A CLASS OF UP
+001700* TO 50 ENTRIES FITS ON ONE LINE.
+001800*----------------------------------------------------------------
+001900 01  WS-AUDIT-LINE.
+002000     05  AUD-TIMESTAMP           PIC X(17)  VALUE SPACES.
+002100     05  FILLER                  PIC X(01)  VALUE SPACES.
+002200     05  AUD-OPERATOR            PIC X(20)  VALUE SPACES.
+002300     05  FILLER                  PIC X(01)  VALUE SPACES.
+002400     05  AUD-DATASET             PIC X(20)  VALUE SPACES.
+002500     05  FILLER                  PIC X(01)  VALUE SPACES.
+002600     05  AUD-MEAN                PIC ZZZZZ9.99 VALUE ZEROS.
+002700     05  FILLER                  PIC X(01)  VALUE SPACES.
+002800     05  AUD-STDDEV              PIC ZZZZ9.99 VALUE ZEROS.
+002900     05  FILLER                  PIC X(01)  VALUE SPACES.
+003000     05  AUD-VALUES              PIC X(300) VALUE SPACES.
+003100 01  AUD-VALUE-EDIT              PIC -ZZZ9.
+003200 01  AUD-VALUES-PTR              PIC 9(4) COMP VALUE 1.
