@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------
+000200* SCORESREC.
+000300* AUTHOR.     S18108467.
+000400* DATE-WRITTEN. 2026-08-09.
+000500*----------------------------------------------------------------
+000600* MODIFICATION HISTORY.
+000700*   2026-08-09  S18108467  PULLED OUT OF READDATA AND STDDEV -
+000800*                          THE TWO HAND-TYPED COPIES OF THIS
+000900*                          LAYOUT HAD ALREADY DRIFTED ONCE.
+001000*                          BOTH FUNCTIONS NOW COPY THIS MEMBER
+001100*                          INSTEAD.
+001200*----------------------------------------------------------------
+001300* SHARED SCORE-TABLE RECORD.  VALCOUNT MUST BE MOVED BEFORE
+001400* ANY SUBSCRIPT OF VALS BEYOND ITS CURRENT VALUE IS USED.
+001500*----------------------------------------------------------------
+001600 01  inArr.
+001700     02  valCount            PIC 9(2) COMP VALUE ZEROS.
+001800     02  Vals                PIC S9(4) VALUE ZEROS
+001900                             OCCURS 1 TO 50 TIMES
+002000                             DEPENDING ON valCount.
